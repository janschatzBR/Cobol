@@ -0,0 +1,47 @@
+//DADOSINI JOB (ACCTG),'TURMA BCC - SETUP DO MESTRE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1)
+//*-------------------------------------------------------------*
+//*  DADOSINI.JCL                                                *
+//*  RODAR UMA UNICA VEZ, ANTES DA PRIMEIRA SUBMISSAO DE         *
+//*  DADOS.JCL, PARA DEFINIR O CLUSTER VAZIO DO MESTRE DE        *
+//*  ALUNOS (ALUNMST) E ALOCAR O ARQUIVO DE CHECKPOINT           *
+//*  (CHECKPT) VAZIO. DADOS.JCL ABRE OS DOIS COM DISP=OLD, QUE   *
+//*  NAO ALOCA NENHUM DOS DOIS NA PRIMEIRA VEZ; O PROGRAMA DADOS *
+//*  TEM LOGICA PARA COMECAR O MESTRE VAZIO NA PRIMEIRA CARGA,   *
+//*  MAS SO CHEGA A ELA SE O CLUSTER JA EXISTIR (AINDA QUE       *
+//*  VAZIO), E O CHECKPT PRECISA DE DISP=OLD (EM VEZ DE MOD)     *
+//*  PARA QUE O OPEN OUTPUT QUE ESVAZIA O CHECKPOINT NO FIM DE   *
+//*  UM LOTE BEM SUCEDIDO REALMENTE TRUNQUE O ARQUIVO.           *
+//*  ESTE DECK NAO PRECISA SER REPETIDO NAS CARGAS SEGUINTES.    *
+//*-------------------------------------------------------------*
+//*  HISTORICO DE ALTERACOES
+//*  DATA       AUTOR   DESCRICAO
+//*  2026-08-09 JMS     DECK CRIADO PARA PRE-ALOCAR O MESTRE
+//*                     INDEXADO (ALUNMST) ANTES DA PRIMEIRA
+//*                     EXECUCAO DE DADOS.JCL, JA QUE DISP=OLD
+//*                     NAO ALOCA UM ARQUIVO INDEXADO NOVO.
+//*  2026-08-09 JMS     INCLUIDO O PASSO2 PARA TAMBEM PRE-ALOCAR
+//*                     O CHECKPT VAZIO: CHECKPT PRECISOU VOLTAR
+//*                     A DISP=OLD EM DADOS.JCL (DISP=MOD IMPEDIA
+//*                     O OPEN OUTPUT DE TRUNCAR O ARQUIVO NO FIM
+//*                     DE CADA LOTE), E DISP=OLD TAMBEM NAO ALOCA
+//*                     O ARQUIVO NA PRIMEIRA VEZ.
+//*-------------------------------------------------------------*
+//PASSO1   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE CLUSTER (NAME(BCC.TURMA.ALUNOS.MESTRE)  -
+           INDEXED                                 -
+           KEYS(6 33)                              -
+           RECORDSIZE(47 47)                       -
+           RECORDS(2000 500)                       -
+           FREESPACE(10 10)                        -
+           SHAREOPTIONS(2 3))                      -
+           DATA    (NAME(BCC.TURMA.ALUNOS.MESTRE.DATA))   -
+           INDEX   (NAME(BCC.TURMA.ALUNOS.MESTRE.INDEX))
+/*
+//PASSO2   EXEC PGM=IEFBR14
+//CHECKPT  DD   DSN=BCC.TURMA.CHECKPOINT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
