@@ -0,0 +1,80 @@
+//DADOS    JOB (ACCTG),'TURMA BCC - ROTINA DIARIA',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1)
+//*-------------------------------------------------------------*
+//*  DADOS.JCL                                                  *
+//*  EXECUTA O PROGRAMA DADOS (CARGA/ATUALIZACAO DO MESTRE DE   *
+//*  ALUNOS DA TURMA BCC, REGRA DE ACRESCIMO POR IDADE E        *
+//*  RELATORIO DA TURMA).                                       *
+//*                                                              *
+//*  REINICIO: O CHECKPOINT DESTE JOB E MANTIDO PELO PROPRIO    *
+//*  PROGRAMA DADOS, NAO PELO MECANISMO DE RESTART DO JES. SE O *
+//*  PASSO CAIR ANTES DO FIM, BASTA RESUBMETER ESTE MESMO DECK  *
+//*  SEM NENHUM PARAMETRO DE RESTART: NA PROXIMA EXECUCAO O     *
+//*  PROGRAMA LE O ARQUIVO DE CHECKPOINT (CHECKPT), DETERMINA   *
+//*  QUANTOS REGISTROS DE ALUNOENT JA FORAM PROCESSADOS NA      *
+//*  EXECUCAO ANTERIOR E PULA PARA ALEM DELES, SABENDO QUE O     *
+//*  PROPRIO MESTRE (ALUNMST) JA FOI GRAVADO REGISTRO A REGISTRO *
+//*  ATE ALI. AO TERMINAR COM SUCESSO, O PROPRIO PROGRAMA        *
+//*  ESVAZIA O CHECKPT PARA QUE A PROXIMA CARGA DO DIA SEGUINTE  *
+//*  COMECE DO ZERO.                                             *
+//*                                                              *
+//*  PRE-REQUISITO (SO NA PRIMEIRA VEZ): O MESTRE DE ALUNOS      *
+//*  (ALUNMST) E UM ARQUIVO INDEXADO E O CHECKPOINT (CHECKPT)     *
+//*  PRECISAM EXISTIR ANTES DESTE DECK RODAR PELA PRIMEIRA VEZ,   *
+//*  JA QUE AMBOS USAM DISP=OLD (CHECKPT PRECISA DE DISP=OLD      *
+//*  PARA QUE O OPEN OUTPUT DO PROGRAMA, AO FINAL DE UM LOTE BEM  *
+//*  SUCEDIDO, REALMENTE TRUNQUE O ARQUIVO; COM DISP=MOD O OPEN   *
+//*  OUTPUT POSICIONA NO FIM EM VEZ DE TRUNCAR, E O REINICIO DO   *
+//*  PROXIMO DIA VOLTARIA A PULAR REGISTROS QUE NAO DEVERIA).     *
+//*  RODAR O DECK DADOSINI UMA UNICA VEZ PARA DEFINIR O CLUSTER   *
+//*  VAZIO DE ALUNMST E ALOCAR O CHECKPT VAZIO ANTES DA PRIMEIRA  *
+//*  SUBMISSAO DESTE JOB.                                         *
+//*-------------------------------------------------------------*
+//*  HISTORICO DE ALTERACOES
+//*  DATA       AUTOR   DESCRICAO
+//*  2026-08-09 JMS     DECK CRIADO PARA EXECUCAO EM LOTE COM
+//*                     REINICIO/CHECKPOINT DO PROGRAMA DADOS.
+//*  2026-08-09 JMS     REMOVIDO O PARAMETRO RESTART= DO JOB CARD
+//*                     (ERA UM NOME DE DD, NAO UM CHECKID VALIDO
+//*                     DE RESTART DO JES) E CORRIGIDOS OS LRECL
+//*                     DE REJEITOS E AUDITLOG PARA BATEREM COM
+//*                     OS REGISTROS GRAVADOS PELO PROGRAMA.
+//*  2026-08-09 JMS     REJEITOS PASSOU DE DISP=(,CATLG,KEEP) PARA
+//*                     DISP=(MOD,CATLG,DELETE): COM STATUS EM
+//*                     BRANCO (NEW), A SEGUNDA SUBMISSAO DESTE
+//*                     DECK (REINICIO OU PROXIMO DIA) FALHAVA NA
+//*                     ALOCACAO POR CIMA DO DATASET JA CATALOGADO.
+//*                     AUDITLOG TEVE O LRECL AJUSTADO PARA 42
+//*                     (RA-AJUSTADO AMPLIADO PARA 7 DIGITOS).
+//*                     DOCUMENTADO O PRE-REQUISITO DE RODAR
+//*                     DADOSINI ANTES DA PRIMEIRA CARGA PARA
+//*                     ALOCAR O MESTRE INDEXADO (ALUNMST).
+//*  2026-08-09 JMS     CHECKPT VOLTOU A DISP=(OLD,KEEP,KEEP): COM
+//*                     DISP=MOD O OPEN OUTPUT QUE O PROGRAMA FAZ
+//*                     PARA ESVAZIAR O CHECKPOINT NO FIM DE UM
+//*                     LOTE BEM SUCEDIDO NAO TRUNCAVA O ARQUIVO
+//*                     (MOD POSICIONA NO FIM EM VEZ DE TRUNCAR),
+//*                     ENTAO REGISTROS DE CHECKPOINT DE EXECUCOES
+//*                     ANTERIORES FICAVAM PARA TRAS. A ALOCACAO
+//*                     INICIAL DO CHECKPT PASSOU PARA O DECK
+//*                     DADOSINI, JUNTO COM A DO MESTRE.
+//*-------------------------------------------------------------*
+//PASSO1   EXEC PGM=DADOS
+//STEPLIB  DD   DSN=BCC.TURMA.LOADLIB,DISP=SHR
+//ALUNOENT DD   DSN=BCC.TURMA.ALUNOS.ENTRADA,DISP=SHR
+//PARMENT  DD   DSN=BCC.TURMA.PARAMETROS,DISP=SHR
+//ALUNMST  DD   DSN=BCC.TURMA.ALUNOS.MESTRE,
+//             DISP=(OLD,KEEP,KEEP)
+//RELAT    DD   SYSOUT=*
+//REJEITOS DD   DSN=BCC.TURMA.ALUNOS.REJEITOS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=79,BLKSIZE=0)
+//AUDITLOG DD   DSN=BCC.TURMA.AUDITORIA,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=42,BLKSIZE=0)
+//CHECKPT  DD   DSN=BCC.TURMA.CHECKPOINT,
+//             DISP=(OLD,KEEP,KEEP)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
