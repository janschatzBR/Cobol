@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------------*
+000020*  CHKPTC.CPY                                                   *
+000030*  REGISTRO DE CHECKPOINT (CHECKPT). GRAVADO A CADA FAIXA DE    *
+000040*  REGISTROS LIDOS DE ALUNOENT PARA PERMITIR REINICIO DO JOB    *
+000050*  A PARTIR DO PONTO EM QUE PAROU, SEM REPROCESSAR A TURMA      *
+000060*  DESDE O REGISTRO 1.                                          *
+000070*----------------------------------------------------------------*
+000080*  HISTORICO DE ALTERACOES
+000090*  DATA       AUTOR   DESCRICAO
+000100*  2026-08-09 JMS     COPIA CRIADA PARA O REINICIO/CHECKPOINT
+000110*                     DO JOB EM LOTE.
+000120*----------------------------------------------------------------*
+000130     05  CKPT-QTD-LIDOS              PIC 9(06).
+000140     05  CKPT-ULTIMO-RA              PIC 9(06).
+000150     05  CKPT-DATA-MOVTO             PIC 9(08).
+000160     05  CKPT-HORA-MOVTO             PIC 9(08).
