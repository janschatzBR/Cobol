@@ -0,0 +1,20 @@
+000010*----------------------------------------------------------------*
+000020*  AJUSTE.CPY                                                   *
+000030*  CAMPO DERIVADO PELA REGRA DE ACRESCIMO POR IDADE.            *
+000040*  NAO EXISTE NO ARQUIVO DE ENTRADA DE ALUNOS (ALUNOENT); E     *
+000050*  CALCULADO EM TEMPO DE EXECUCAO E GRAVADO NA TABELA E NO      *
+000060*  MESTRE DE ALUNOS, PARA QUE O RA ORIGINAL NUNCA SEJA          *
+000070*  SOBRESCRITO.                                                 *
+000080*----------------------------------------------------------------*
+000090*  HISTORICO DE ALTERACOES
+000100*  DATA       AUTOR   DESCRICAO
+000110*  2026-08-09 JMS     COPIA CRIADA JUNTO COM A REGRA DE
+000120*                     ACRESCIMO POR IDADE CONFIGURAVEL.
+000125*  2026-08-09 JMS     RA-AJUSTADO AMPLIADO PARA 7 DIGITOS; O RA
+000126*                     MAIS A IDADE PODE ULTRAPASSAR 999999.
+000130*----------------------------------------------------------------*
+000140     05  RA-AJUSTADO                 PIC 9(07).
+000150     05  IND-AJUSTE-APLICADO         PIC X(01).
+000160         88  AJUSTE-APLICADO             VALUE "S".
+000170         88  AJUSTE-NAO-APLICADO          VALUE "N".
+
