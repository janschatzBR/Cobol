@@ -0,0 +1,21 @@
+000010*----------------------------------------------------------------*
+000020*  AUDITC.CPY                                                   *
+000030*  REGISTRO DO TRILHO DE AUDITORIA (AUDITLOG). UMA LINHA E      *
+000040*  GRAVADA CADA VEZ QUE A REGRA DE ACRESCIMO POR IDADE E        *
+000050*  APLICADA A UM ALUNO, PARA PERMITIR RASTREAR DEPOIS PORQUE    *
+000060*  O RA-AJUSTADO DE UM ALUNO NAO BATE COM O RA ORIGINAL.        *
+000070*----------------------------------------------------------------*
+000080*  HISTORICO DE ALTERACOES
+000090*  DATA       AUTOR   DESCRICAO
+000100*  2026-08-09 JMS     COPIA CRIADA PARA O TRILHO DE AUDITORIA
+000110*                     DO ACRESCIMO POR IDADE.
+000115*  2026-08-09 JMS     AUD-RA-AJUSTADO AMPLIADO PARA 7 DIGITOS,
+000116*                     ACOMPANHANDO A AMPLIACAO DE RA-AJUSTADO.
+000120*----------------------------------------------------------------*
+000130     05  AUD-RA-ORIGINAL             PIC 9(06).
+000140     05  AUD-RA-AJUSTADO             PIC 9(07).
+000150     05  AUD-IDADE-USADA             PIC 9(02).
+000160     05  AUD-LIMITE-IDADE            PIC 9(03).
+000170     05  AUD-DATA-MOVTO              PIC 9(08).
+000180     05  AUD-HORA-MOVTO              PIC 9(08).
+000190     05  AUD-JOB-ID                  PIC X(08).
