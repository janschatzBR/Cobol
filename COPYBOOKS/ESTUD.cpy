@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------------*
+000020*  ESTUD.CPY                                                    *
+000030*  CAMPOS BASICOS DO ALUNO (NOME, SEXO, IDADE, RA).             *
+000040*  COPIA PARA SER INCLUIDA EM QUALQUER PROGRAMA QUE PRECISE     *
+000050*  LER, GRAVAR OU MANTER O CADASTRO DE ALUNOS, DE MODO QUE      *
+000060*  TODOS OS PROGRAMAS CONCORDEM COM O MESMO LAYOUT DE CAMPOS.   *
+000070*----------------------------------------------------------------*
+000080*  HISTORICO DE ALTERACOES
+000090*  DATA       AUTOR   DESCRICAO
+000100*  2026-08-09 JMS     COPIA CRIADA A PARTIR DO GRUPO QUE ERA
+000110*                     DEFINIDO DENTRO DE DADOS.CBL.
+000120*----------------------------------------------------------------*
+000130     05  NOME                        PIC X(30).
+000140     05  SEXO                        PIC X(01).
+000150     05  IDADE                       PIC 9(02).
+000160     05  RA                          PIC 9(06).
