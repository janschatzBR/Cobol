@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------*
+000020*  PARMC.CPY                                                    *
+000030*  REGISTRO DE CONTROLE (CARTAO DE PARAMETROS) LIDO DE          *
+000040*  PARMENT. TRAZ O LIMITE DE IDADE USADO PELA REGRA DE          *
+000050*  ACRESCIMO NO RA, PARA QUE O VALOR NAO FIQUE MAIS FIXO NO     *
+000060*  CODIGO FONTE.                                                *
+000070*----------------------------------------------------------------*
+000080*  HISTORICO DE ALTERACOES
+000090*  DATA       AUTOR   DESCRICAO
+000100*  2026-08-09 JMS     COPIA CRIADA PARA A REGRA DE IDADE
+000110*                     CONFIGURAVEL.
+000120*----------------------------------------------------------------*
+000130     05  PARM-LIMITE-IDADE           PIC 9(03).
+000140     05  FILLER                      PIC X(77).
