@@ -1,60 +1,988 @@
-000010* Exercicio em aula.  
-000011 IDENTIFICATION DIVISION.
-000020 PROGRAM-ID. dados.
-000021 ENVIRONMENT DIVISION.
-000031 DATA DIVISION.
-000042 
-000043 WORKING-STORAGE SECTION. 
-000044 01 Estudantes. 
-000045    02 Est OCCURS 3 TIMES. 
-000046      05 Nome  PIC X(30). 
-000047	    05 Sexo  PIC X(1). 
-000048	    05 Idade PIC 9(2). 
-000049      05 RA    PIC 9(6).
-000050 01 n PIC 9(2).    
-000051    
-000052 PROCEDURE DIVISION.
-000061     PERFORM
-000062         VARYING n FROM 1 BY 1
-000063             UNTIL n > 2
-000064         DISPLAY "Entre com o nome do Aluno: " WITH NO ADVANCING 
-000065         ACCEPT Nome(n) 
-000066	       DISPLAY "Entre com o sexo do Aluno (M ou F): " WITH NO ADVANCING 
-000067         ACCEPT Sexo(n) 
-000068         DISPLAY "Entre com a idade do Aluno: " WITH NO ADVANCING 
-000069         ACCEPT Idade(n) 
-000070         DISPLAY "Entre com o RA do Aluno: " WITH NO ADVANCING 
-000071         ACCEPT RA(n)
-000072     END-PERFORM         
-000073
-000074     PERFORM
-000079	       VARYING n FROM 1 BY 1
-000080             UNTIL n > 2 
-000082         DISPLAY "Nome: ", Nome(n) 
-000083         DISPLAY "Sexo: ", Sexo(n) 
-000084         DISPLAY "Idade: ", Idade(n) 
-000085         DISPLAY "RA: ", RA(n) 
-000086	   END-PERFORM
-000088
-000089*     PERFORM
-000090*	       VARYING n FROM 1 BY 1
-000091*             UNTIL n > 2
-000092
-000094
-000095     IF Idade(n) > 30 
-000096	       ADD Idade(n) TO RA(n).
-000097  
-000098
-000099*	   END-PERFORM   
-000100
-000101     PERFORM
-000102         VARYING n FROM 1 BY 1
-000103             UNTIL n > 2
-000104         DISPLAY "Nome: ", Nome(n) 
-000105         DISPLAY "Sexo: ", Sexo(n) 
-000106         DISPLAY "Idade: ", Idade(n) 
-000107         DISPLAY "RA: ", RA(n) 
-000108	   END-PERFORM
-000109 
-000110     STOP RUN.
-
\ No newline at end of file
+000010*----------------------------------------------------------------*
+000020*  IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------*
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.    DADOS.
+000060 AUTHOR.        J. M. SANTANA.
+000070 INSTALLATION.  SECRETARIA ACADEMICA.
+000080 DATE-WRITTEN.  2006-04-10.
+000090 DATE-COMPILED. 2026-08-09.
+000100*----------------------------------------------------------------*
+000110*  CARGA E MANUTENCAO DO CADASTRO DE ALUNOS DE UMA TURMA.       *
+000120*  LE A TURMA DE UM ARQUIVO DE ENTRADA (ALUNOENT), CONFERE OS   *
+000130*  DADOS, ATUALIZA/CARREGA O MESTRE DE ALUNOS (ALUNMST), APLICA *
+000140*  A REGRA DE ACRESCIMO POR IDADE E EMITE O RELATORIO DA TURMA  *
+000150*  COM OS TOTAIS DE CONTROLE DO PROCESSAMENTO.                  *
+000160*----------------------------------------------------------------*
+000170*  HISTORICO DE ALTERACOES
+000180*  DATA       AUTOR   DESCRICAO
+000190*  2006-04-10 JMS     VERSAO ORIGINAL, EXERCICIO DE AULA, COM
+000200*                     ACCEPT INTERATIVO PARA 2 ALUNOS.
+000210*  2026-08-09 JMS     SUBSTITUIDO O ACCEPT INTERATIVO POR LEITURA
+000220*                     DE ALUNOENT, PARA RODAR SEM OPERADOR.
+000230*  2026-08-09 JMS     LAYOUT DO ALUNO MOVIDO PARA A COPIA ESTUD,
+000240*                     REUTILIZAVEL PELOS DEMAIS PROGRAMAS DA
+000250*                     SECRETARIA.
+000260*  2026-08-09 JMS     TABELA DE ALUNOS REDIMENSIONADA PARA O
+000270*                     TAMANHO DE UMA TURMA (ATE 500 ALUNOS) E
+000280*                     TODOS OS LACOS PASSARAM A USAR A QUANTIDADE
+000290*                     REALMENTE LIDA (QTD-ALUNOS) EM VEZ DE UM
+000300*                     LIMITE FIXO.
+000310*  2026-08-09 JMS     INCLUIDA VALIDACAO DE SEXO (M/F) E DE RA
+000320*                     (NUMERICO E SEM DUPLICIDADE NO LOTE); COMO
+000330*                     A CARGA AGORA E EM LOTE, SEM OPERADOR NA
+000340*                     TELA, REGISTROS INVALIDOS SAO DESVIADOS
+000350*                     PARA O ARQUIVO DE REJEITOS (REJEITOS) EM
+000360*                     VEZ DE PEDIR REDIGITACAO.
+000370*  2026-08-09 JMS     LIMITE DE IDADE DO ACRESCIMO PASSOU A SER
+000380*                     LIDO DO CARTAO DE PARAMETROS (PARMENT); O
+000390*                     ACRESCIMO E GRAVADO EM RA-AJUSTADO E O RA
+000400*                     ORIGINAL NAO E MAIS ALTERADO.
+000410*  2026-08-09 JMS     INCLUIDO O RELATORIO DA TURMA (RELAT), COM
+000420*                     CABECALHO, UMA LINHA POR ALUNO E RODAPE COM
+000430*                     QUANTIDADE E MEDIA DE IDADE, SUBSTITUINDO
+000440*                     OS DISPLAYS NO CONSOLE.
+000450*  2026-08-09 JMS     A TURMA PASSOU A SER GRAVADA NO MESTRE DE
+000460*                     ALUNOS (ALUNMST), INDEXADO POR RA, E
+000470*                     RECARREGADA DESTE MESTRE NO INICIO DE CADA
+000480*                     EXECUCAO, PARA NAO PERDER CORRECOES JA
+000490*                     FEITAS EM EXECUCOES ANTERIORES.
+000500*  2026-08-09 JMS     INCLUIDO CHECKPOINT (CHECKPT) A CADA FAIXA
+000510*                     DE REGISTROS LIDOS, PARA REINICIO DO JOB
+000520*                     EM CASO DE ABEND NO MEIO DO LOTE.
+000530*  2026-08-09 JMS     INCLUIDO TRILHO DE AUDITORIA (AUDITLOG) DO
+000540*                     ACRESCIMO POR IDADE (RA, RA-AJUSTADO, IDADE
+000550*                     USADA, DATA/HORA E JOB).
+000560*  2026-08-09 JMS     INCLUIDOS OS TOTAIS DE CONTROLE DO LOTE NO
+000570*                     RELATORIO (LIDOS, ACEITOS, ATUALIZADOS,
+000580*                     REJEITADOS, AJUSTADOS, GRAVADOS E SOMA DE
+000590*                     VERIFICACAO DOS RA GRAVADOS).
+000591*  2026-08-09 JMS     REINICIO PASSOU A LER O CHECKPOINT ATE O FIM
+000592*                     DO ARQUIVO (FICAVA PRESO NO PRIMEIRO REGISTRO
+000593*                     GRAVADO), E O CHECKPT E ESVAZIADO AO FINAL DE
+000594*                     UMA EXECUCAO BEM SUCEDIDA PARA NAO DESVIAR A
+000595*                     PROXIMA CARGA. REMOVIDO O RERUN DO
+000596*                     I-O-CONTROL, QUE CONFLITAVA COM O CHECKPOINT
+000597*                     PROPRIO DO PROGRAMA. A REGRA DE ACRESCIMO SO
+000598*                     GRAVA AUDITORIA QUANDO O RA-AJUSTADO MUDA DE
+000599*                     FATO, EM VEZ DE TODO DIA PARA QUEM JA ESTAVA
+000601*                     ACIMA DO LIMITE. A SOMA DE VERIFICACAO DOS RA
+000602*                     PASSOU A SER CONFERIDA CONTRA UMA SOMA
+000603*                     APURADA NA TABELA, E O LOTE PASSOU A REJEITAR
+000604*                     RA REPETIDO QUE ATUALIZARIA O MESMO ALUNO DO
+000605*                     MESTRE DUAS VEZES. O REGISTRO DO MESTRE
+000606*                     VOLTOU A REUTILIZAR A COPIA ESTUD/AJUSTE.
+000608*  2026-08-09 JMS     O MESTRE DE ALUNOS PASSOU A SER GRAVADO
+000609*                     INCREMENTALMENTE (REWRITE/WRITE A CADA ALUNO
+000610*                     ACEITO OU ATUALIZADO), EM VEZ DE UM UNICO
+000611*                     REGRAVA-TUDO NO FINAL DO LOTE; ASSIM O
+000612*                     CHECKPOINT SO PULA REGISTROS CUJO EFEITO JA
+000613*                     ESTA DE FATO GRAVADO NO MESTRE. O ACESSO AO
+000614*                     MESTRE PASSOU DE SEQUENCIAL PARA DINAMICO, JA
+000615*                     QUE A GRAVACAO POR CHAVE NAO DEPENDE MAIS DA
+000616*                     TABELA ESTAR EM ORDEM ASCENDENTE DE RA. O
+000617*                     CAMPO RA-AJUSTADO FOI AMPLIADO PARA 7 DIGITOS
+000618*                     (RA + IDADE PODE PASSAR DE 999999).
+000619*----------------------------------------------------------------*
+000610 ENVIRONMENT DIVISION.
+000620 CONFIGURATION SECTION.
+000630 SPECIAL-NAMES.
+000640     CONSOLE IS CONSOLE.
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670     SELECT ARQ-ALUNOS-ENTRADA  ASSIGN TO ALUNOENT
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS STATUS-ARQ-ENTRADA.
+000700
+000710     SELECT ARQ-PARAMETROS      ASSIGN TO PARMENT
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS STATUS-ARQ-PARAMETROS.
+000740
+000750     SELECT ARQ-ALUNOS-MESTRE   ASSIGN TO ALUNMST
+000760         ORGANIZATION IS INDEXED
+000770         ACCESS MODE IS DYNAMIC
+000780         RECORD KEY IS MST-RA OF REG-ALUNO-MESTRE
+000790         FILE STATUS IS STATUS-ARQ-MESTRE.
+000800
+000810     SELECT ARQ-RELATORIO       ASSIGN TO RELAT
+000820         ORGANIZATION IS SEQUENTIAL
+000830         FILE STATUS IS STATUS-ARQ-RELATORIO.
+000840
+000850     SELECT ARQ-REJEITOS        ASSIGN TO REJEITOS
+000860         ORGANIZATION IS SEQUENTIAL
+000870         FILE STATUS IS STATUS-ARQ-REJEITOS.
+000880
+000890     SELECT ARQ-AUDITORIA       ASSIGN TO AUDITLOG
+000900         ORGANIZATION IS SEQUENTIAL
+000910         FILE STATUS IS STATUS-ARQ-AUDITORIA.
+000920
+000930     SELECT ARQ-CHECKPOINT      ASSIGN TO CHECKPT
+000940         ORGANIZATION IS SEQUENTIAL
+000950         FILE STATUS IS STATUS-ARQ-CHECKPOINT.
+000960
+000990*----------------------------------------------------------------*
+001000 DATA DIVISION.
+001010 FILE SECTION.
+001020 FD  ARQ-ALUNOS-ENTRADA
+001030     LABEL RECORDS ARE STANDARD.
+001040 01  REG-ALUNO-ENTRADA.
+001050     COPY ESTUD.
+001060
+001070 FD  ARQ-PARAMETROS
+001080     LABEL RECORDS ARE STANDARD.
+001090 01  REG-PARAMETRO.
+001100     COPY PARMC.
+001110
+001120 FD  ARQ-ALUNOS-MESTRE
+001130     LABEL RECORDS ARE STANDARD.
+001140 01  REG-ALUNO-MESTRE.
+001150     COPY ESTUD  REPLACING NOME BY MST-NOME
+001151                           SEXO BY MST-SEXO
+001152                           IDADE BY MST-IDADE
+001153                           RA BY MST-RA.
+001154     COPY AJUSTE REPLACING RA-AJUSTADO BY MST-RA-AJUSTADO
+001155                       IND-AJUSTE-APLICADO BY MST-IND-AJUSTE
+001156                       AJUSTE-APLICADO BY MST-AJUST-APLIC
+001157                       AJUSTE-NAO-APLICADO BY MST-AJUST-NAO-APL.
+001210
+001220 FD  ARQ-RELATORIO
+001230     LABEL RECORDS ARE STANDARD.
+001240 01  REG-LINHA-RELATORIO         PIC X(132).
+001250
+001260 FD  ARQ-REJEITOS
+001270     LABEL RECORDS ARE STANDARD.
+001280 01  REG-ALUNO-REJEITADO.
+001290     05  REJ-NOME                PIC X(30).
+001300     05  REJ-SEXO                PIC X(01).
+001310     05  REJ-IDADE                PIC 9(02).
+001320     05  REJ-RA                   PIC X(06).
+001330     05  REJ-MOTIVO               PIC X(40).
+001340
+001350 FD  ARQ-AUDITORIA
+001360     LABEL RECORDS ARE STANDARD.
+001370 01  REG-AUDITORIA.
+001380     COPY AUDITC.
+001390
+001400 FD  ARQ-CHECKPOINT
+001410     LABEL RECORDS ARE STANDARD.
+001420 01  REG-CHECKPOINT.
+001430     COPY CHKPTC.
+001440*----------------------------------------------------------------*
+001450 WORKING-STORAGE SECTION.
+001460*----------------------------------------------------------------*
+001470*    CONSTANTES
+001480*----------------------------------------------------------------*
+001490 77  WS-MAX-ALUNOS               PIC 9(03) COMP VALUE 500.
+001500 77  WS-INTERVALO-CHECKPOINT     PIC 9(04) COMP VALUE 50.
+001510 77  WS-LIMITE-IDADE-DEFAULT     PIC 9(03) VALUE 30.
+001520*----------------------------------------------------------------*
+001530*    TABELA DE ALUNOS DA TURMA (COPIA ESTUD + CAMPO DE AJUSTE)
+001540*----------------------------------------------------------------*
+001550 01  TAB-ALUNOS.
+001560     02  EST OCCURS 500 TIMES
+001570             INDEXED BY EST-IDX.
+001580         COPY ESTUD.
+001590         COPY AJUSTE.
+001595         05  IND-ATUALIZADO-HOJE     PIC X(01) VALUE "N".
+001596             88  ATUALIZADO-HOJE         VALUE "S".
+001600*----------------------------------------------------------------*
+001610*    CONTADORES DA TURMA E DO LOTE
+001620*----------------------------------------------------------------*
+001630 01  QTD-ALUNOS                  PIC 9(03) COMP VALUE 0.
+001640 01  QTD-MESTRE                  PIC 9(03) COMP VALUE 0.
+001650 01  CONT-LIDOS                  PIC 9(06) COMP VALUE 0.
+001660 01  CONT-ACEITOS                PIC 9(06) COMP VALUE 0.
+001670 01  CONT-ATUALIZADOS            PIC 9(06) COMP VALUE 0.
+001680 01  CONT-REJEITADOS             PIC 9(06) COMP VALUE 0.
+001690 01  CONT-AJUSTADOS              PIC 9(06) COMP VALUE 0.
+001700 01  CONT-GRAVADOS               PIC 9(06) COMP VALUE 0.
+001710 01  SOMA-RA-GRAVADA             PIC 9(09) COMP VALUE 0.
+001711 01  SOMA-RA-TABELA              PIC 9(09) COMP VALUE 0.
+001720 01  SOMA-IDADE-ACUM             PIC 9(07) COMP VALUE 0.
+001730 01  WS-MEDIA-IDADE              PIC 9(03)V9(02) VALUE 0.
+001740 01  WS-TOTAL-CONFERENCIA        PIC 9(06) COMP VALUE 0.
+001750 01  WS-STATUS-CONFERENCIA       PIC X(10) VALUE SPACES.
+001751 01  WS-STATUS-SOMA-RA           PIC X(10) VALUE SPACES.
+001760*----------------------------------------------------------------*
+001770*    CAMPO DE CONTROLE DA REGRA DE IDADE
+001780*----------------------------------------------------------------*
+001790 01  WS-LIMITE-IDADE              PIC 9(03) VALUE 0.
+001791 01  WS-RA-AJUSTADO-CALC          PIC 9(07) VALUE 0.
+001800*----------------------------------------------------------------*
+001810*    INDICADORES DE ESTADO DOS ARQUIVOS (FILE STATUS)
+001811*----------------------------------------------------------------*
+001812 01  STATUS-ARQ-ENTRADA           PIC X(02) VALUE "00".
+001813 01  STATUS-ARQ-PARAMETROS        PIC X(02) VALUE "00".
+001814 01  STATUS-ARQ-MESTRE            PIC X(02) VALUE "00".
+001815 01  STATUS-ARQ-RELATORIO         PIC X(02) VALUE "00".
+001816 01  STATUS-ARQ-REJEITOS          PIC X(02) VALUE "00".
+001817 01  STATUS-ARQ-AUDITORIA         PIC X(02) VALUE "00".
+001818 01  STATUS-ARQ-CHECKPOINT        PIC X(02) VALUE "00".
+001820*----------------------------------------------------------------*
+001821*    CHAVES/INDICES DE TRABALHO
+001820*----------------------------------------------------------------*
+001830 01  WS-IDX-PULO                 PIC 9(06) COMP VALUE 0.
+001840 01  WS-QTD-A-PULAR              PIC 9(06) COMP VALUE 0.
+001850 01  WS-RESTO-CHECKPOINT         PIC 9(04) COMP VALUE 0.
+001860 01  WS-QUOC-CHECKPOINT          PIC 9(06) COMP VALUE 0.
+001870*----------------------------------------------------------------*
+001880*    INDICADORES (CHAVES DE COMUTACAO)
+001890*----------------------------------------------------------------*
+001900 01  IND-FIM-ENTRADA             PIC X(01) VALUE "N".
+001910     88  FIM-ARQ-ENTRADA             VALUE "S".
+001920 01  IND-FIM-MESTRE               PIC X(01) VALUE "N".
+001930     88  FIM-ARQ-MESTRE              VALUE "S".
+001940 01  IND-MESTRE-EXISTE            PIC X(01) VALUE "N".
+001950     88  MESTRE-EXISTE                VALUE "S".
+001960 01  IND-REGISTRO-REJEITADO       PIC X(01) VALUE "N".
+001970     88  REGISTRO-REJEITADO           VALUE "S".
+001980 01  IND-ENCONTROU-MESTRE         PIC X(01) VALUE "N".
+001990     88  ENCONTROU-NO-MESTRE          VALUE "S".
+001995 01  IND-FIM-CHECKPOINT           PIC X(01) VALUE "N".
+001996     88  FIM-ARQ-CHECKPOINT           VALUE "S".
+002000 01  MOTIVO-REJEICAO              PIC X(40) VALUE SPACES.
+002010*----------------------------------------------------------------*
+002020*    IDENTIFICACAO DA EXECUCAO (AUDITORIA E CHECKPOINT)
+002030*----------------------------------------------------------------*
+002040 01  WS-JOB-ID                    PIC X(08) VALUE SPACES.
+002050 01  WS-DATA-HOJE                 PIC 9(08) VALUE 0.
+002060*----------------------------------------------------------------*
+002070*    LINHAS DO RELATORIO DA TURMA (MOVIDAS PARA REG-LINHA-RELATORIO)
+002080*----------------------------------------------------------------*
+002090 01  WS-LINHA-CABECALHO.
+002100     05  FILLER                  PIC X(02) VALUE SPACES.
+002110     05  CAB-TITULO               PIC X(40)
+002120             VALUE "RELATORIO DE ALUNOS DA TURMA".
+002130     05  FILLER                  PIC X(08) VALUE SPACES.
+002140     05  CAB-DATA                 PIC 9(4)/99/99.
+002150     05  FILLER                  PIC X(72) VALUE SPACES.
+002160
+002170 01  WS-LINHA-COLUNAS.
+002180     05  FILLER                  PIC X(02) VALUE SPACES.
+002190     05  COL-NOME                 PIC X(30) VALUE "NOME".
+002200     05  COL-SEXO                 PIC X(08) VALUE "SEXO".
+002210     05  COL-IDADE                PIC X(08) VALUE "IDADE".
+002220     05  COL-RA                   PIC X(10) VALUE "RA".
+002230     05  COL-RA-AJUST             PIC X(14) VALUE "RA AJUSTADO".
+002240     05  FILLER                  PIC X(60) VALUE SPACES.
+002250
+002260 01  WS-LINHA-DETALHE.
+002270     05  FILLER                  PIC X(02) VALUE SPACES.
+002280     05  DET-NOME                 PIC X(30).
+002290     05  FILLER                  PIC X(02) VALUE SPACES.
+002300     05  DET-SEXO                 PIC X(04).
+002310     05  FILLER                  PIC X(04) VALUE SPACES.
+002320     05  DET-IDADE                PIC ZZ9.
+002330     05  FILLER                  PIC X(05) VALUE SPACES.
+002340     05  DET-RA                   PIC Z(5)9.
+002350     05  FILLER                  PIC X(05) VALUE SPACES.
+002360     05  DET-RA-AJUST             PIC Z(6)9.
+002370     05  FILLER                  PIC X(64) VALUE SPACES.
+002380
+002390 01  WS-LINHA-RODAPE-1.
+002400     05  FILLER                  PIC X(02) VALUE SPACES.
+002410     05  ROD-TXT-QTD              PIC X(38)
+002420             VALUE "TOTAL DE ALUNOS NO RELATORIO ......:".
+002430     05  ROD-QTD                  PIC ZZZ9.
+002440     05  FILLER                  PIC X(88) VALUE SPACES.
+002450
+002460 01  WS-LINHA-RODAPE-2.
+002470     05  FILLER                  PIC X(02) VALUE SPACES.
+002480     05  ROD-TXT-MEDIA            PIC X(38)
+002490             VALUE "MEDIA DE IDADE DA TURMA ...........:".
+002500     05  ROD-MEDIA                PIC ZZ9,99.
+002510     05  FILLER                  PIC X(86) VALUE SPACES.
+002520
+002530 01  WS-LINHA-TOT-TITULO.
+002540     05  FILLER                  PIC X(02) VALUE SPACES.
+002550     05  FILLER                  PIC X(40)
+002560             VALUE "TOTAIS DE CONTROLE DO PROCESSAMENTO".
+002570     05  FILLER                  PIC X(90) VALUE SPACES.
+002580
+002590 01  WS-LINHA-TOTAL.
+002600     05  FILLER                  PIC X(02) VALUE SPACES.
+002610     05  TOTL-DESCRICAO           PIC X(40).
+002620     05  TOTL-VALOR               PIC Z(8)9.
+002630     05  FILLER                  PIC X(81) VALUE SPACES.
+002635
+002636 01  WS-LINHA-RECONCILIACAO.
+002637     05  FILLER                  PIC X(02) VALUE SPACES.
+002638     05  RCON-DESCRICAO           PIC X(56).
+002640     05  FILLER                  PIC X(02) VALUE SPACES.
+002641     05  RCON-STATUS              PIC X(10).
+002642     05  FILLER                  PIC X(62) VALUE SPACES.
+002643*----------------------------------------------------------------*
+002644*    MENSAGENS FIXAS DAS LINHAS DE CONFERENCIA DO RELATORIO
+002645*----------------------------------------------------------------*
+002646 01  WS-MSG-CONF-CONTAGEM         PIC X(56) VALUE
+002647        "CONFERENCIA LIDOS = ACEITOS + ATUALIZADOS + REJEITADOS:".
+002648 01  WS-MSG-CONF-SOMA-RA          PIC X(56) VALUE
+002649    "CONFERENCIA SOMA DE RA GRAVADA X SOMA APURADA NA TABELA:".
+002650*----------------------------------------------------------------*
+002650 PROCEDURE DIVISION.
+002660*----------------------------------------------------------------*
+002670 0000-MAINLINE.
+002680     PERFORM 1000-INICIALIZACAO      THRU 1000-FIM.
+002690     PERFORM 2000-CARREGA-PARAMETROS THRU 2000-FIM.
+002700     PERFORM 2500-VERIFICA-REINICIO  THRU 2500-FIM.
+002710     PERFORM 3000-CARREGA-MESTRE     THRU 3000-FIM.
+002720     PERFORM 4000-PROCESSA-ENTRADA   THRU 4000-FIM.
+002730     PERFORM 5000-APLICA-REGRA-IDADE THRU 5000-FIM.
+002740     PERFORM 6000-IMPRIME-RELATORIO  THRU 6000-FIM.
+002750     PERFORM 7000-GRAVA-MESTRE       THRU 7000-FIM.
+002760     PERFORM 8000-TOTAIS-CONTROLE    THRU 8000-FIM.
+002770     PERFORM 9999-FINALIZA           THRU 9999-FIM.
+002780     STOP RUN.
+002790*----------------------------------------------------------------*
+002800*    1000-INICIALIZACAO
+002810*    ABRE OS ARQUIVOS DE ENTRADA/SAIDA DO LOTE E ZERA OS
+002820*    CONTADORES DA EXECUCAO.
+002830*----------------------------------------------------------------*
+002840 1000-INICIALIZACAO.
+002850     ACCEPT WS-JOB-ID FROM TIME.
+002890     ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+002900     MOVE 0 TO QTD-ALUNOS QTD-MESTRE CONT-LIDOS CONT-ACEITOS
+002910               CONT-ATUALIZADOS CONT-REJEITADOS CONT-AJUSTADOS
+002920               CONT-GRAVADOS SOMA-RA-GRAVADA SOMA-RA-TABELA
+002921               SOMA-IDADE-ACUM.
+002930     MOVE "N" TO IND-FIM-ENTRADA IND-FIM-MESTRE.
+002940     OPEN INPUT  ARQ-PARAMETROS.
+002950     OPEN INPUT  ARQ-ALUNOS-ENTRADA.
+002960     OPEN OUTPUT ARQ-RELATORIO.
+002970     OPEN OUTPUT ARQ-REJEITOS.
+002980     OPEN OUTPUT ARQ-AUDITORIA.
+002981     PERFORM 1050-CONFERE-ABERTURA THRU 1050-FIM.
+002990 1000-FIM.
+003000     EXIT.
+003001*----------------------------------------------------------------*
+003002*    1050-CONFERE-ABERTURA
+003003*    CONFERE O FILE STATUS DE CADA ARQUIVO ABERTO EM 1000. COMO O
+003004*    LOTE RODA SEM OPERADOR, UMA FALHA DE OPEN AQUI NAO PODE FICAR
+003005*    PARA SER DESCOBERTA SO NO PRIMEIRO READ/WRITE (O QUE VIRARIA
+003006*    UM ABEND NAO CONTROLADO); O JOB E ENCERRADO DE FORMA LIMPA,
+003007*    COM MENSAGEM NO CONSOLE E RETURN-CODE DIFERENTE DE ZERO.
+003008*----------------------------------------------------------------*
+003009 1050-CONFERE-ABERTURA.
+003010     IF STATUS-ARQ-PARAMETROS NOT = "00"
+003011         DISPLAY "DADOS: ERRO AO ABRIR PARMENT - STATUS "
+003012                 STATUS-ARQ-PARAMETROS UPON CONSOLE
+003013         MOVE 16 TO RETURN-CODE
+003014         STOP RUN
+003015     END-IF.
+003016     IF STATUS-ARQ-ENTRADA NOT = "00"
+003017         DISPLAY "DADOS: ERRO AO ABRIR ALUNOENT - STATUS "
+003018                 STATUS-ARQ-ENTRADA UPON CONSOLE
+003019         MOVE 16 TO RETURN-CODE
+003020         STOP RUN
+003021     END-IF.
+003022     IF STATUS-ARQ-RELATORIO NOT = "00"
+003023         DISPLAY "DADOS: ERRO AO ABRIR RELAT - STATUS "
+003024                 STATUS-ARQ-RELATORIO UPON CONSOLE
+003025         MOVE 16 TO RETURN-CODE
+003026         STOP RUN
+003027     END-IF.
+003028     IF STATUS-ARQ-REJEITOS NOT = "00"
+003029         DISPLAY "DADOS: ERRO AO ABRIR REJEITOS - STATUS "
+003030                 STATUS-ARQ-REJEITOS UPON CONSOLE
+003031         MOVE 16 TO RETURN-CODE
+003032         STOP RUN
+003033     END-IF.
+003034     IF STATUS-ARQ-AUDITORIA NOT = "00"
+003035         DISPLAY "DADOS: ERRO AO ABRIR AUDITLOG - STATUS "
+003036                 STATUS-ARQ-AUDITORIA UPON CONSOLE
+003037         MOVE 16 TO RETURN-CODE
+003038         STOP RUN
+003039     END-IF.
+003040 1050-FIM.
+003041     EXIT.
+003042*----------------------------------------------------------------*
+003020*    2000-CARREGA-PARAMETROS
+003030*    LE O CARTAO DE PARAMETROS COM O LIMITE DE IDADE DA REGRA DE
+003040*    ACRESCIMO NO RA. NA FALTA DO CARTAO, ASSUME O LIMITE HISTORICO
+003050*    DE 30 ANOS, PARA NAO MUDAR O COMPORTAMENTO DE QUEM NAO
+003060*    FORNECER O PARAMETRO.
+003070*----------------------------------------------------------------*
+003080 2000-CARREGA-PARAMETROS.
+003090     READ ARQ-PARAMETROS
+003100         AT END
+003110             MOVE WS-LIMITE-IDADE-DEFAULT TO WS-LIMITE-IDADE
+003120         NOT AT END
+003130             MOVE PARM-LIMITE-IDADE OF REG-PARAMETRO
+003140                                 TO WS-LIMITE-IDADE
+003150     END-READ.
+003160     CLOSE ARQ-PARAMETROS.
+003170 2000-FIM.
+003180     EXIT.
+003190*----------------------------------------------------------------*
+003200*    2500-VERIFICA-REINICIO
+003210*    CONFERE SE EXISTE UM CHECKPOINT DE UMA EXECUCAO ANTERIOR QUE
+003220*    NAO TERMINOU (ABEND). SE EXISTIR, LE O ARQUIVO DE CHECKPOINT
+003230*    ATE O FIM E FICA COM O ULTIMO REGISTRO GRAVADO (PODEM TER SE
+003231*    ACUMULADO VARIOS, UM A CADA FAIXA DE REGISTROS PROCESSADOS
+003232*    ANTES DO ABEND), POSICIONANDO A LEITURA DE ALUNOENT APOS OS
+003233*    REGISTROS JA PROCESSADOS NAQUELA EXECUCAO.
+003240*----------------------------------------------------------------*
+003250 2500-VERIFICA-REINICIO.
+003260     MOVE 0 TO WS-QTD-A-PULAR.
+003261     MOVE "N" TO IND-FIM-CHECKPOINT.
+003270     OPEN INPUT ARQ-CHECKPOINT.
+003280     IF STATUS-ARQ-CHECKPOINT = "00"
+003282         PERFORM 2520-LER-PROXIMO-CHECKPOINT THRU 2520-FIM
+003283             UNTIL FIM-ARQ-CHECKPOINT
+003350         CLOSE ARQ-CHECKPOINT
+003360         OPEN EXTEND ARQ-CHECKPOINT
+003370     ELSE
+003380         OPEN OUTPUT ARQ-CHECKPOINT
+003390     END-IF.
+003400     IF WS-QTD-A-PULAR > 0
+003410         MOVE WS-QTD-A-PULAR TO CONT-LIDOS
+003420         PERFORM 2510-PULA-UM-REGISTRO THRU 2510-FIM
+003430             VARYING WS-IDX-PULO FROM 1 BY 1
+003440                 UNTIL WS-IDX-PULO > WS-QTD-A-PULAR
+003450                    OR FIM-ARQ-ENTRADA
+003460     END-IF.
+003470 2500-FIM.
+003480     EXIT.
+003485*----------------------------------------------------------------*
+003486 2520-LER-PROXIMO-CHECKPOINT.
+003487     READ ARQ-CHECKPOINT
+003488         AT END
+003489             MOVE "S" TO IND-FIM-CHECKPOINT
+003490         NOT AT END
+003491             MOVE CKPT-QTD-LIDOS TO WS-QTD-A-PULAR
+003492     END-READ.
+003493 2520-FIM.
+003494     EXIT.
+003495*----------------------------------------------------------------*
+003500 2510-PULA-UM-REGISTRO.
+003510     READ ARQ-ALUNOS-ENTRADA
+003520         AT END
+003530             MOVE "S" TO IND-FIM-ENTRADA
+003540     END-READ.
+003550 2510-FIM.
+003560     EXIT.
+003570*----------------------------------------------------------------*
+003580*    3000-CARREGA-MESTRE
+003590*    RECARREGA NA TABELA DA TURMA OS ALUNOS GRAVADOS NO MESTRE EM
+003600*    EXECUCOES ANTERIORES (SE O MESTRE AINDA NAO EXISTIR, E A
+003610*    PRIMEIRA EXECUCAO E A TABELA COMECA VAZIA).
+003620*----------------------------------------------------------------*
+003630 3000-CARREGA-MESTRE.
+003640     OPEN I-O ARQ-ALUNOS-MESTRE.
+003650     IF STATUS-ARQ-MESTRE = "35"
+003660         MOVE "N" TO IND-MESTRE-EXISTE
+003661         OPEN OUTPUT ARQ-ALUNOS-MESTRE
+003662         CLOSE ARQ-ALUNOS-MESTRE
+003663         OPEN I-O ARQ-ALUNOS-MESTRE
+003664     ELSE
+003690         MOVE "S" TO IND-MESTRE-EXISTE
+003700         PERFORM 3100-LER-PROXIMO-MESTRE THRU 3100-FIM
+003710         PERFORM 3200-CARREGA-UM-MESTRE THRU 3200-FIM
+003720             UNTIL FIM-ARQ-MESTRE
+003740         MOVE QTD-ALUNOS TO QTD-MESTRE
+003741     END-IF.
+003750 3000-FIM.
+003760     EXIT.
+003770*----------------------------------------------------------------*
+003780 3100-LER-PROXIMO-MESTRE.
+003790     READ ARQ-ALUNOS-MESTRE NEXT RECORD
+003800         AT END
+003810             MOVE "S" TO IND-FIM-MESTRE
+003820     END-READ.
+003830 3100-FIM.
+003840     EXIT.
+003850*----------------------------------------------------------------*
+003860 3200-CARREGA-UM-MESTRE.
+003870     IF QTD-ALUNOS < WS-MAX-ALUNOS
+003880         ADD 1 TO QTD-ALUNOS
+003890         SET EST-IDX TO QTD-ALUNOS
+003900         MOVE MST-NOME OF REG-ALUNO-MESTRE
+003901                              TO NOME OF EST(EST-IDX)
+003910         MOVE MST-SEXO OF REG-ALUNO-MESTRE
+003911                              TO SEXO OF EST(EST-IDX)
+003920         MOVE MST-IDADE OF REG-ALUNO-MESTRE
+003921                              TO IDADE OF EST(EST-IDX)
+003930         MOVE MST-RA OF REG-ALUNO-MESTRE
+003931                              TO RA OF EST(EST-IDX)
+003940         MOVE MST-RA-AJUSTADO OF REG-ALUNO-MESTRE
+003950                              TO RA-AJUSTADO(EST-IDX)
+003960         MOVE MST-IND-AJUSTE OF REG-ALUNO-MESTRE
+003970                              TO IND-AJUSTE-APLICADO(EST-IDX)
+003975         MOVE "N" TO IND-ATUALIZADO-HOJE(EST-IDX)
+003976         ADD MST-RA OF REG-ALUNO-MESTRE TO SOMA-RA-TABELA
+003980     ELSE
+003990         DISPLAY "MESTRE DE ALUNOS EXCEDE A CAPACIDADE DA TABELA"
+004000             UPON CONSOLE
+004010         MOVE "S" TO IND-FIM-MESTRE
+004020     END-IF.
+004030     PERFORM 3100-LER-PROXIMO-MESTRE THRU 3100-FIM.
+004040 3200-FIM.
+004050     EXIT.
+004060*----------------------------------------------------------------*
+004070*    4000-PROCESSA-ENTRADA
+004080*    LE OS ALUNOS DO LOTE DO DIA (ALUNOENT), VALIDA, ATUALIZA OS
+004090*    QUE JA EXISTIAM NO MESTRE E INCLUI OS ALUNOS NOVOS NA TABELA.
+004100*----------------------------------------------------------------*
+004110 4000-PROCESSA-ENTRADA.
+004120     PERFORM 4100-LER-PROXIMO-ALUNO THRU 4100-FIM.
+004130     PERFORM 4200-PROCESSA-UM-ALUNO THRU 4200-FIM
+004140         UNTIL FIM-ARQ-ENTRADA.
+004150 4000-FIM.
+004160     EXIT.
+004170*----------------------------------------------------------------*
+004180 4100-LER-PROXIMO-ALUNO.
+004190     READ ARQ-ALUNOS-ENTRADA
+004200         AT END
+004210             MOVE "S" TO IND-FIM-ENTRADA
+004220         NOT AT END
+004230             ADD 1 TO CONT-LIDOS
+004240     END-READ.
+004250 4100-FIM.
+004260     EXIT.
+004270*----------------------------------------------------------------*
+004280 4200-PROCESSA-UM-ALUNO.
+004290     MOVE "N" TO IND-REGISTRO-REJEITADO.
+004300     PERFORM 4210-VALIDA-SEXO THRU 4210-FIM.
+004310     IF NOT REGISTRO-REJEITADO
+004320         PERFORM 4220-VALIDA-RA THRU 4220-FIM
+004330     END-IF.
+004340     IF REGISTRO-REJEITADO
+004350         PERFORM 4300-REJEITA-ALUNO THRU 4300-FIM
+004360     ELSE
+004370         PERFORM 4230-LOCALIZA-NO-MESTRE THRU 4230-FIM
+004380         IF ENCONTROU-NO-MESTRE
+004381             IF ATUALIZADO-HOJE(EST-IDX)
+004382                 MOVE "S" TO IND-REGISTRO-REJEITADO
+004383                 MOVE "RA DUPLICADO - JA ATUALIZADO NESTE LOTE"
+004384                     TO MOTIVO-REJEICAO
+004385                 PERFORM 4300-REJEITA-ALUNO THRU 4300-FIM
+004386             ELSE
+004387                 PERFORM 4240-ATUALIZA-ALUNO-MESTRE THRU 4240-FIM
+004388             END-IF
+004390         ELSE
+004410             PERFORM 4250-VALIDA-NOVO-ALUNO THRU 4250-FIM
+004420             IF REGISTRO-REJEITADO
+004430                 PERFORM 4300-REJEITA-ALUNO THRU 4300-FIM
+004440             ELSE
+004450                 PERFORM 4260-INCLUI-ALUNO-NOVO THRU 4260-FIM
+004460             END-IF
+004470         END-IF
+004480     END-IF.
+004490     PERFORM 4900-GRAVA-CHECKPOINT THRU 4900-FIM.
+004500     PERFORM 4100-LER-PROXIMO-ALUNO THRU 4100-FIM.
+004510 4200-FIM.
+004520     EXIT.
+004530*----------------------------------------------------------------*
+004540*    VALIDACOES DO REGISTRO DE ENTRADA (SUBSTITUEM O ACCEPT
+004550*    REDIGITE-ATE-ACERTAR DA VERSAO INTERATIVA; EM LOTE, O
+004560*    REGISTRO RUIM VAI PARA REJEITOS E O PROCESSAMENTO CONTINUA).
+004570*----------------------------------------------------------------*
+004580 4210-VALIDA-SEXO.
+004590     IF SEXO OF REG-ALUNO-ENTRADA = "M"
+004600        OR SEXO OF REG-ALUNO-ENTRADA = "F"
+004610         CONTINUE
+004620     ELSE
+004630         MOVE "S" TO IND-REGISTRO-REJEITADO
+004640         MOVE "SEXO INVALIDO - DEVE SER M OU F" TO MOTIVO-REJEICAO
+004650     END-IF.
+004660 4210-FIM.
+004670     EXIT.
+004680*----------------------------------------------------------------*
+004690 4220-VALIDA-RA.
+004700     IF RA OF REG-ALUNO-ENTRADA NOT NUMERIC
+004710         MOVE "S" TO IND-REGISTRO-REJEITADO
+004720         MOVE "RA NAO NUMERICO" TO MOTIVO-REJEICAO
+004730     END-IF.
+004740 4220-FIM.
+004750     EXIT.
+004760*----------------------------------------------------------------*
+004770*    4230-LOCALIZA-NO-MESTRE
+004780*    PROCURA O RA DO REGISTRO DE ENTRADA ENTRE OS ALUNOS QUE JA
+004790*    VIERAM DO MESTRE (POSICOES 1 A QTD-MESTRE). SE ACHAR, E UMA
+004800*    CORRECAO DE UM ALUNO EXISTENTE, NAO UMA INCLUSAO.
+004810*----------------------------------------------------------------*
+004820 4230-LOCALIZA-NO-MESTRE.
+004830     MOVE "N" TO IND-ENCONTROU-MESTRE.
+004840     IF QTD-MESTRE > 0
+004850         SET EST-IDX TO 1
+004860         PERFORM 4231-COMPARA-UM-MESTRE THRU 4231-FIM
+004870             VARYING EST-IDX FROM 1 BY 1
+004880                 UNTIL EST-IDX > QTD-MESTRE
+004890                    OR ENCONTROU-NO-MESTRE
+004900         IF ENCONTROU-NO-MESTRE
+004910             SUBTRACT 1 FROM EST-IDX
+004920         END-IF
+004930     END-IF.
+004940 4230-FIM.
+004950     EXIT.
+004960*----------------------------------------------------------------*
+004970 4231-COMPARA-UM-MESTRE.
+004980     IF RA OF EST(EST-IDX) = RA OF REG-ALUNO-ENTRADA
+004990         MOVE "S" TO IND-ENCONTROU-MESTRE
+005000     END-IF.
+005010 4231-FIM.
+005020     EXIT.
+005030*----------------------------------------------------------------*
+005040 4240-ATUALIZA-ALUNO-MESTRE.
+005050     MOVE NOME  OF REG-ALUNO-ENTRADA TO NOME OF EST(EST-IDX).
+005060     MOVE SEXO  OF REG-ALUNO-ENTRADA TO SEXO OF EST(EST-IDX).
+005070     MOVE IDADE OF REG-ALUNO-ENTRADA TO IDADE OF EST(EST-IDX).
+005075     MOVE "S" TO IND-ATUALIZADO-HOJE(EST-IDX).
+005080     ADD 1 TO CONT-ATUALIZADOS.
+005081     PERFORM 4245-MONTA-REG-MESTRE THRU 4245-FIM.
+005082     REWRITE REG-ALUNO-MESTRE
+005083         INVALID KEY
+005084             DISPLAY "ERRO AO REGRAVAR RA " RA OF EST(EST-IDX)
+005085                     " NO MESTRE DE ALUNOS" UPON CONSOLE
+005086     END-REWRITE.
+005090 4240-FIM.
+005100     EXIT.
+005101*----------------------------------------------------------------*
+005102*    4245-MONTA-REG-MESTRE
+005103*    TRANSCREVE OS CAMPOS DA POSICAO EST-IDX DA TABELA DA TURMA
+005104*    PARA O REGISTRO DO MESTRE DE ALUNOS, PRONTO PARA WRITE OU
+005105*    REWRITE. USADA TANTO NA GRAVACAO INCREMENTAL (4240/4260),
+005106*    QUANDO O ALUNO E ATUALIZADO OU INCLUIDO, QUANTO NA REGRAVACAO
+005107*    FINAL (7100), QUANDO O AJUSTE POR IDADE JA FOI CALCULADO.
+005108*----------------------------------------------------------------*
+005109 4245-MONTA-REG-MESTRE.
+005110     MOVE RA OF EST(EST-IDX)    TO MST-RA    OF REG-ALUNO-MESTRE.
+005111     MOVE NOME OF EST(EST-IDX)  TO MST-NOME  OF REG-ALUNO-MESTRE.
+005112     MOVE SEXO OF EST(EST-IDX)  TO MST-SEXO  OF REG-ALUNO-MESTRE.
+005113     MOVE IDADE OF EST(EST-IDX) TO MST-IDADE OF REG-ALUNO-MESTRE.
+005114     MOVE RA-AJUSTADO(EST-IDX)
+005115         TO MST-RA-AJUSTADO OF REG-ALUNO-MESTRE.
+005116     MOVE IND-AJUSTE-APLICADO(EST-IDX)
+005117         TO MST-IND-AJUSTE OF REG-ALUNO-MESTRE.
+005118 4245-FIM.
+005119     EXIT.
+005120*----------------------------------------------------------------*
+005121*    4250-VALIDA-NOVO-ALUNO
+005130*    ANTES DE INCLUIR UM ALUNO NOVO, CONFERE SE A TABELA AINDA TEM
+005140*    ESPACO E SE O RA NAO SE REPETE DENTRO DO PROPRIO LOTE DE HOJE
+005150*    (POSICOES QTD-MESTRE+1 A QTD-ALUNOS).
+005160*----------------------------------------------------------------*
+005170 4250-VALIDA-NOVO-ALUNO.
+005180     MOVE "N" TO IND-REGISTRO-REJEITADO.
+005190     IF QTD-ALUNOS >= WS-MAX-ALUNOS
+005200         MOVE "S" TO IND-REGISTRO-REJEITADO
+005210         MOVE "TABELA DE ALUNOS CHEIA" TO MOTIVO-REJEICAO
+005220     ELSE
+005230         IF QTD-ALUNOS > QTD-MESTRE
+005240             COMPUTE EST-IDX = QTD-MESTRE + 1
+005250             PERFORM 4251-COMPARA-UM-LOTE THRU 4251-FIM
+005260                 VARYING EST-IDX FROM EST-IDX BY 1
+005270                     UNTIL EST-IDX > QTD-ALUNOS
+005280                        OR REGISTRO-REJEITADO
+005290         END-IF
+005300     END-IF.
+005310 4250-FIM.
+005320     EXIT.
+005330*----------------------------------------------------------------*
+005340 4251-COMPARA-UM-LOTE.
+005350     IF RA OF EST(EST-IDX) = RA OF REG-ALUNO-ENTRADA
+005360         MOVE "S" TO IND-REGISTRO-REJEITADO
+005370         MOVE "RA DUPLICADO NO LOTE DE ENTRADA" TO MOTIVO-REJEICAO
+005380     END-IF.
+005390 4251-FIM.
+005400     EXIT.
+005410*----------------------------------------------------------------*
+005420 4260-INCLUI-ALUNO-NOVO.
+005430     ADD 1 TO QTD-ALUNOS.
+005440     SET EST-IDX TO QTD-ALUNOS.
+005450     MOVE NOME  OF REG-ALUNO-ENTRADA TO NOME OF EST(EST-IDX).
+005460     MOVE SEXO  OF REG-ALUNO-ENTRADA TO SEXO OF EST(EST-IDX).
+005470     MOVE IDADE OF REG-ALUNO-ENTRADA TO IDADE OF EST(EST-IDX).
+005480     MOVE RA    OF REG-ALUNO-ENTRADA TO RA OF EST(EST-IDX).
+005490     MOVE 0   TO RA-AJUSTADO(EST-IDX).
+005500     MOVE "N" TO IND-AJUSTE-APLICADO(EST-IDX).
+005505     MOVE "N" TO IND-ATUALIZADO-HOJE(EST-IDX).
+005506     ADD RA OF REG-ALUNO-ENTRADA TO SOMA-RA-TABELA.
+005510     ADD 1 TO CONT-ACEITOS.
+005511     PERFORM 4245-MONTA-REG-MESTRE THRU 4245-FIM.
+005512     WRITE REG-ALUNO-MESTRE
+005513         INVALID KEY
+005514             DISPLAY "ERRO AO GRAVAR RA " RA OF EST(EST-IDX)
+005515                     " NO MESTRE DE ALUNOS" UPON CONSOLE
+005516     END-WRITE.
+005520 4260-FIM.
+005530     EXIT.
+005540*----------------------------------------------------------------*
+005550 4300-REJEITA-ALUNO.
+005560     MOVE NOME  OF REG-ALUNO-ENTRADA TO REJ-NOME.
+005570     MOVE SEXO  OF REG-ALUNO-ENTRADA TO REJ-SEXO.
+005580     MOVE IDADE OF REG-ALUNO-ENTRADA TO REJ-IDADE.
+005590     MOVE RA    OF REG-ALUNO-ENTRADA TO REJ-RA.
+005600     MOVE MOTIVO-REJEICAO TO REJ-MOTIVO.
+005610     WRITE REG-ALUNO-REJEITADO.
+005620     ADD 1 TO CONT-REJEITADOS.
+005630 4300-FIM.
+005640     EXIT.
+005650*----------------------------------------------------------------*
+005660*    4900-GRAVA-CHECKPOINT
+005670*    A CADA WS-INTERVALO-CHECKPOINT REGISTROS LIDOS, GRAVA A
+005680*    POSICAO ATUAL NO ARQUIVO DE CHECKPOINT (CHECKPT) PARA
+005690*    PERMITIR O REINICIO DO JOB EM CASO DE ABEND.
+005700*----------------------------------------------------------------*
+005710 4900-GRAVA-CHECKPOINT.
+005720     IF CONT-LIDOS > 0
+005730         DIVIDE CONT-LIDOS BY WS-INTERVALO-CHECKPOINT
+005740             GIVING WS-QUOC-CHECKPOINT
+005750             REMAINDER WS-RESTO-CHECKPOINT
+005760         IF WS-RESTO-CHECKPOINT = 0
+005770             PERFORM 4910-ESCREVE-CHECKPOINT THRU 4910-FIM
+005780         END-IF
+005790     END-IF.
+005800 4900-FIM.
+005810     EXIT.
+005820*----------------------------------------------------------------*
+005830 4910-ESCREVE-CHECKPOINT.
+005840     MOVE CONT-LIDOS             TO CKPT-QTD-LIDOS.
+005850     MOVE RA OF REG-ALUNO-ENTRADA TO CKPT-ULTIMO-RA.
+005860     ACCEPT CKPT-DATA-MOVTO FROM DATE YYYYMMDD.
+005870     ACCEPT CKPT-HORA-MOVTO FROM TIME.
+005880     WRITE REG-CHECKPOINT.
+005890 4910-FIM.
+005900     EXIT.
+005910*----------------------------------------------------------------*
+005920*    5000-APLICA-REGRA-IDADE
+005930*    PERCORRE A TABELA DA TURMA E, PARA QUEM TEM IDADE MAIOR QUE O
+005940*    LIMITE DO PARAMETRO, CALCULA O RA-AJUSTADO E GRAVA A
+005941*    AUDITORIA SE O VALOR MUDOU DE FATO (EVITA REGISTRAR TODO DIA
+005942*    UM AJUSTE QUE JA TINHA SIDO APLICADO E GRAVADO NO MESTRE EM
+005943*    EXECUCAO ANTERIOR). QUEM NAO SE AJUSTA TEM RA-AJUSTADO IGUAL
+005944*    AO RA. A SOMA-RA-TABELA USADA NA CONFERENCIA CONTRA A SOMA
+005945*    GRAVADA NO MESTRE NAO E APURADA AQUI: ELA JA FOI ACUMULADA
+005946*    QUANDO CADA ALUNO ENTROU NA TABELA (CARGA DO MESTRE EM 3200
+005947*    OU INCLUSAO DE ALUNO NOVO EM 4260), PARA QUE A CONFERENCIA
+005948*    PEGUE UM ALUNO PERDIDO OU DUPLICADO NA MONTAGEM DA TABELA EM
+005949*    VEZ DE SO CONFERIR A TABELA FINAL CONTRA ELA MESMA.
+005960*----------------------------------------------------------------*
+005970 5000-APLICA-REGRA-IDADE.
+005980     IF QTD-ALUNOS > 0
+005990         PERFORM 5100-APLICA-REGRA-UM-ALUNO THRU 5100-FIM
+006000             VARYING EST-IDX FROM 1 BY 1
+006010                 UNTIL EST-IDX > QTD-ALUNOS
+006020     END-IF.
+006030 5000-FIM.
+006040     EXIT.
+006050*----------------------------------------------------------------*
+006060 5100-APLICA-REGRA-UM-ALUNO.
+006070     IF IDADE OF EST(EST-IDX) > WS-LIMITE-IDADE
+006080         COMPUTE WS-RA-AJUSTADO-CALC =
+006081             RA OF EST(EST-IDX) + IDADE OF EST(EST-IDX)
+006082         IF NOT AJUSTE-APLICADO(EST-IDX)
+006083            OR WS-RA-AJUSTADO-CALC NOT = RA-AJUSTADO(EST-IDX)
+006084             MOVE WS-RA-AJUSTADO-CALC TO RA-AJUSTADO(EST-IDX)
+006090             MOVE "S" TO IND-AJUSTE-APLICADO(EST-IDX)
+006100             ADD 1 TO CONT-AJUSTADOS
+006110             PERFORM 5200-GRAVA-AUDITORIA THRU 5200-FIM
+006111         END-IF
+006120     ELSE
+006130         MOVE RA OF EST(EST-IDX) TO RA-AJUSTADO(EST-IDX)
+006140     END-IF.
+006150 5100-FIM.
+006160     EXIT.
+006170*----------------------------------------------------------------*
+006180 5200-GRAVA-AUDITORIA.
+006190     MOVE RA OF EST(EST-IDX)          TO AUD-RA-ORIGINAL.
+006200     MOVE RA-AJUSTADO(EST-IDX) TO AUD-RA-AJUSTADO.
+006210     MOVE IDADE OF EST(EST-IDX)       TO AUD-IDADE-USADA.
+006220     MOVE WS-LIMITE-IDADE    TO AUD-LIMITE-IDADE.
+006230     ACCEPT AUD-DATA-MOVTO FROM DATE YYYYMMDD.
+006240     ACCEPT AUD-HORA-MOVTO FROM TIME.
+006250     MOVE WS-JOB-ID            TO AUD-JOB-ID.
+006260     WRITE REG-AUDITORIA.
+006270 5200-FIM.
+006280     EXIT.
+006290*----------------------------------------------------------------*
+006300*    6000-IMPRIME-RELATORIO
+006310*    EMITE O RELATORIO DA TURMA: CABECALHO, UMA LINHA POR ALUNO E
+006320*    RODAPE COM A QUANTIDADE DE ALUNOS E A MEDIA DE IDADE.
+006330*----------------------------------------------------------------*
+006340 6000-IMPRIME-RELATORIO.
+006350     PERFORM 6100-IMPRIME-CABECALHO THRU 6100-FIM.
+006360     IF QTD-ALUNOS > 0
+006370         PERFORM 6200-IMPRIME-LINHA-ALUNO THRU 6200-FIM
+006380             VARYING EST-IDX FROM 1 BY 1
+006390                 UNTIL EST-IDX > QTD-ALUNOS
+006400     END-IF.
+006410     PERFORM 6300-IMPRIME-RODAPE THRU 6300-FIM.
+006420 6000-FIM.
+006430     EXIT.
+006440*----------------------------------------------------------------*
+006450 6100-IMPRIME-CABECALHO.
+006460     MOVE WS-DATA-HOJE TO CAB-DATA.
+006470     MOVE WS-LINHA-CABECALHO TO REG-LINHA-RELATORIO.
+006480     WRITE REG-LINHA-RELATORIO AFTER ADVANCING PAGE.
+006490     MOVE WS-LINHA-COLUNAS TO REG-LINHA-RELATORIO.
+006500     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 2 LINES.
+006510 6100-FIM.
+006520     EXIT.
+006530*----------------------------------------------------------------*
+006540 6200-IMPRIME-LINHA-ALUNO.
+006550     MOVE SPACES TO WS-LINHA-DETALHE.
+006560     MOVE NOME OF EST(EST-IDX)        TO DET-NOME.
+006570     MOVE SEXO OF EST(EST-IDX)        TO DET-SEXO.
+006580     MOVE IDADE OF EST(EST-IDX)       TO DET-IDADE.
+006590     MOVE RA OF EST(EST-IDX)          TO DET-RA.
+006600     MOVE RA-AJUSTADO(EST-IDX) TO DET-RA-AJUST.
+006610     MOVE WS-LINHA-DETALHE TO REG-LINHA-RELATORIO.
+006620     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+006630     ADD IDADE OF EST(EST-IDX) TO SOMA-IDADE-ACUM.
+006640 6200-FIM.
+006650     EXIT.
+006660*----------------------------------------------------------------*
+006670 6300-IMPRIME-RODAPE.
+006680     MOVE SPACES TO REG-LINHA-RELATORIO.
+006690     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+006700     MOVE SPACES TO WS-LINHA-RODAPE-1.
+006710     MOVE QTD-ALUNOS TO ROD-QTD.
+006720     MOVE WS-LINHA-RODAPE-1 TO REG-LINHA-RELATORIO.
+006730     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+006740     IF QTD-ALUNOS > 0
+006750         COMPUTE WS-MEDIA-IDADE ROUNDED =
+006751             SOMA-IDADE-ACUM / QTD-ALUNOS
+006760     ELSE
+006770         MOVE 0 TO WS-MEDIA-IDADE
+006780     END-IF.
+006790     MOVE SPACES TO WS-LINHA-RODAPE-2.
+006800     MOVE WS-MEDIA-IDADE TO ROD-MEDIA.
+006810     MOVE WS-LINHA-RODAPE-2 TO REG-LINHA-RELATORIO.
+006820     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+006830 6300-FIM.
+006840     EXIT.
+006850*----------------------------------------------------------------*
+006860*    7000-GRAVA-MESTRE
+006870*    REGRAVA NO MESTRE DE ALUNOS (ALUNMST) CADA ALUNO DA TABELA DA
+006880*    TURMA, JA COM O AJUSTE POR IDADE CALCULADO EM 5000. O ARQUIVO
+006881*    JA ESTA ABERTO EM I-O DESDE 3000 (E CADA ALUNO ATUALIZADO OU
+006882*    INCLUIDO HOJE JA FOI GRAVADO INCREMENTALMENTE EM 4240/4260);
+006883*    ESTA PASSAGEM APENAS ATUALIZA O RA-AJUSTADO DE TODOS E APURA
+006884*    OS TOTAIS DE CONTROLE GRAVADOS NO MESTRE.
+006890*----------------------------------------------------------------*
+006900 7000-GRAVA-MESTRE.
+006920     IF QTD-ALUNOS > 0
+006930         PERFORM 7100-GRAVA-UM-ALUNO THRU 7100-FIM
+006940             VARYING EST-IDX FROM 1 BY 1
+006950                 UNTIL EST-IDX > QTD-ALUNOS
+006960     END-IF.
+006980 7000-FIM.
+006990     EXIT.
+007000*----------------------------------------------------------------*
+007010 7100-GRAVA-UM-ALUNO.
+007020     PERFORM 4245-MONTA-REG-MESTRE THRU 4245-FIM.
+007100     REWRITE REG-ALUNO-MESTRE
+007110         INVALID KEY
+007120             DISPLAY "ERRO AO REGRAVAR RA " RA OF EST(EST-IDX)
+007130                     " NO MESTRE DE ALUNOS" UPON CONSOLE
+007135         NOT INVALID KEY
+007136             ADD 1 TO CONT-GRAVADOS
+007137             ADD RA OF EST(EST-IDX) TO SOMA-RA-GRAVADA
+007140     END-REWRITE.
+007170 7100-FIM.
+007180     EXIT.
+007190*----------------------------------------------------------------*
+007200*    8000-TOTAIS-CONTROLE
+007210*    IMPRIME NO RELATORIO OS TOTAIS DE CONTROLE DO LOTE, PARA
+007220*    CONFERENCIA DA OPERACAO ANTES DE CONSIDERAR O JOB CONCLUIDO.
+007230*----------------------------------------------------------------*
+007240 8000-TOTAIS-CONTROLE.
+007245*    CONT-LIDOS JA INCLUI OS REGISTROS PULADOS NUM REINICIO
+007246*    (WS-QTD-A-PULAR), POIS ELES FORAM CLASSIFICADOS NUMA
+007247*    EXECUCAO ANTERIOR QUE ABENDOU; SOMA-SE WS-QTD-A-PULAR DE
+007248*    VOLTA DO LADO DE CA PARA QUE A CONFERENCIA NAO ACUSE
+007249*    DIVERGENCIA TODA VEZ QUE O JOB FOR REINICIADO.
+007250     COMPUTE WS-TOTAL-CONFERENCIA =
+007251         CONT-ACEITOS + CONT-ATUALIZADOS + CONT-REJEITADOS
+007252                       + WS-QTD-A-PULAR.
+007270     IF WS-TOTAL-CONFERENCIA = CONT-LIDOS
+007280         MOVE "OK"         TO WS-STATUS-CONFERENCIA
+007290     ELSE
+007300         MOVE "DIVERGENTE" TO WS-STATUS-CONFERENCIA
+007310     END-IF.
+007311     IF SOMA-RA-GRAVADA = SOMA-RA-TABELA
+007312         MOVE "OK"         TO WS-STATUS-SOMA-RA
+007313     ELSE
+007314         MOVE "DIVERGENTE" TO WS-STATUS-SOMA-RA
+007315     END-IF.
+007320     MOVE SPACES TO REG-LINHA-RELATORIO.
+007330     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 2 LINES.
+007340     MOVE WS-LINHA-TOT-TITULO TO REG-LINHA-RELATORIO.
+007350     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007360     MOVE SPACES TO WS-LINHA-TOTAL.
+007370     MOVE "REGISTROS LIDOS DA ENTRADA ......:" TO TOTL-DESCRICAO.
+007380     MOVE CONT-LIDOS TO TOTL-VALOR.
+007390     MOVE WS-LINHA-TOTAL TO REG-LINHA-RELATORIO.
+007400     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007410     MOVE SPACES TO WS-LINHA-TOTAL.
+007420     MOVE "REGISTROS ACEITOS (NOVOS) .......:" TO TOTL-DESCRICAO.
+007430     MOVE CONT-ACEITOS TO TOTL-VALOR.
+007440     MOVE WS-LINHA-TOTAL TO REG-LINHA-RELATORIO.
+007450     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007460     MOVE SPACES TO WS-LINHA-TOTAL.
+007470     MOVE "REGISTROS ATUALIZADOS NO MESTRE .:" TO TOTL-DESCRICAO.
+007480     MOVE CONT-ATUALIZADOS TO TOTL-VALOR.
+007490     MOVE WS-LINHA-TOTAL TO REG-LINHA-RELATORIO.
+007500     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007510     MOVE SPACES TO WS-LINHA-TOTAL.
+007520     MOVE "REGISTROS REJEITADOS ............:" TO TOTL-DESCRICAO.
+007530     MOVE CONT-REJEITADOS TO TOTL-VALOR.
+007540     MOVE WS-LINHA-TOTAL TO REG-LINHA-RELATORIO.
+007550     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007560     MOVE SPACES TO WS-LINHA-TOTAL.
+007570     MOVE "REGISTROS COM AJUSTE DE IDADE ...:" TO TOTL-DESCRICAO.
+007580     MOVE CONT-AJUSTADOS TO TOTL-VALOR.
+007590     MOVE WS-LINHA-TOTAL TO REG-LINHA-RELATORIO.
+007600     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007610     MOVE SPACES TO WS-LINHA-TOTAL.
+007620     MOVE "REGISTROS GRAVADOS NO MESTRE ....:" TO TOTL-DESCRICAO.
+007630     MOVE CONT-GRAVADOS TO TOTL-VALOR.
+007640     MOVE WS-LINHA-TOTAL TO REG-LINHA-RELATORIO.
+007650     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007660     MOVE SPACES TO WS-LINHA-TOTAL.
+007670     MOVE "SOMA DE RA GRAVADA NO MESTRE ....:" TO TOTL-DESCRICAO.
+007680     MOVE SOMA-RA-GRAVADA TO TOTL-VALOR.
+007690     MOVE WS-LINHA-TOTAL TO REG-LINHA-RELATORIO.
+007700     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007701     MOVE SPACES TO WS-LINHA-TOTAL.
+007702     MOVE "SOMA DE RA APURADA NA TABELA ....:" TO TOTL-DESCRICAO.
+007703     MOVE SOMA-RA-TABELA TO TOTL-VALOR.
+007704     MOVE WS-LINHA-TOTAL TO REG-LINHA-RELATORIO.
+007705     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007710     MOVE SPACES TO REG-LINHA-RELATORIO.
+007720     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007725     MOVE SPACES TO WS-LINHA-RECONCILIACAO.
+007726     MOVE WS-MSG-CONF-CONTAGEM TO RCON-DESCRICAO.
+007730     MOVE WS-STATUS-CONFERENCIA TO RCON-STATUS.
+007740     MOVE WS-LINHA-RECONCILIACAO TO REG-LINHA-RELATORIO.
+007770     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007771     MOVE SPACES TO WS-LINHA-RECONCILIACAO.
+007772     MOVE WS-MSG-CONF-SOMA-RA TO RCON-DESCRICAO.
+007773     MOVE WS-STATUS-SOMA-RA TO RCON-STATUS.
+007774     MOVE WS-LINHA-RECONCILIACAO TO REG-LINHA-RELATORIO.
+007775     WRITE REG-LINHA-RELATORIO AFTER ADVANCING 1 LINE.
+007780 8000-FIM.
+007790     EXIT.
+007800*----------------------------------------------------------------*
+007810*    9999-FINALIZA
+007820*    FECHA OS ARQUIVOS AINDA ABERTOS AO FINAL DA EXECUCAO. COMO O
+007821*    JOB CHEGOU ATE AQUI SEM ABEND, O LOTE TERMINOU COM SUCESSO E
+007822*    O CHECKPOINT DESTA EXECUCAO NAO TEM MAIS SERVENTIA; O ARQUIVO
+007823*    DE CHECKPOINT E REABERTO EM OUTPUT PARA FICAR VAZIO, PARA QUE
+007824*    A PROXIMA EXECUCAO COMECE DO REGISTRO 1 DE ALUNOENT EM VEZ DE
+007825*    PULAR REGISTROS DE UM REINICIO QUE JA NAO SE APLICA.
+007830*----------------------------------------------------------------*
+007840 9999-FINALIZA.
+007845     CLOSE ARQ-ALUNOS-MESTRE.
+007850     CLOSE ARQ-ALUNOS-ENTRADA.
+007860     CLOSE ARQ-RELATORIO.
+007870     CLOSE ARQ-REJEITOS.
+007880     CLOSE ARQ-AUDITORIA.
+007890     CLOSE ARQ-CHECKPOINT.
+007895     OPEN OUTPUT ARQ-CHECKPOINT.
+007896     CLOSE ARQ-CHECKPOINT.
+007900     DISPLAY "DADOS: PROCESSAMENTO DA TURMA CONCLUIDO - JOB "
+007910             WS-JOB-ID UPON CONSOLE.
+007920 9999-FIM.
+007930     EXIT.
